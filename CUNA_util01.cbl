@@ -1,5 +1,6 @@
        IDENTIFICATION DIVISION.                                         00000100
 000002*                                                                 00000200
+       PROGRAM-ID.  CUNA_UTIL01.
 000004*                                                                 00000400
       *
 000011 ENVIRONMENT DIVISION.                                            00001300
@@ -25,6 +26,70 @@
 
                FILE STATUS IS WS-MCP-SYSOUT1-STATUS.
 
+           SELECT IP-FILE2 ASSIGN TO WS-MCP-SYSIN2-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MCP-SYSIN2-STATUS.
+
+           SELECT OP-FILE2 ASSIGN TO WS-MCP-SYSOUT2-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MCP-SYSOUT2-STATUS.
+
+           SELECT IP-FILE3 ASSIGN TO WS-MCP-SYSIN3-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MCP-SYSIN3-STATUS.
+
+           SELECT OP-FILE3 ASSIGN TO WS-MCP-SYSOUT3-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MCP-SYSOUT3-STATUS.
+
+           SELECT IP-FILE4 ASSIGN TO WS-MCP-SYSIN4-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MCP-SYSIN4-STATUS.
+
+           SELECT OP-FILE4 ASSIGN TO WS-MCP-SYSOUT4-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MCP-SYSOUT4-STATUS.
+
+           SELECT IP-FILE5 ASSIGN TO WS-MCP-SYSIN5-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MCP-SYSIN5-STATUS.
+
+           SELECT OP-FILE5 ASSIGN TO WS-MCP-SYSOUT5-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MCP-SYSOUT5-STATUS.
+
+           SELECT IP-FILE6 ASSIGN TO WS-MCP-SYSIN6-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MCP-SYSIN6-STATUS.
+
+           SELECT OP-FILE6 ASSIGN TO WS-MCP-SYSOUT6-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MCP-SYSOUT6-STATUS.
+
+           SELECT IP-FILE7 ASSIGN TO WS-MCP-SYSIN7-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MCP-SYSIN7-STATUS.
+
+           SELECT OP-FILE7 ASSIGN TO WS-MCP-SYSOUT7-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MCP-SYSOUT7-STATUS.
+
+           SELECT IP-FILE8 ASSIGN TO WS-MCP-SYSIN8-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MCP-SYSIN8-STATUS.
+
+           SELECT OP-FILE8 ASSIGN TO WS-MCP-SYSOUT8-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MCP-SYSOUT8-STATUS.
+
+           SELECT IP-FILE9 ASSIGN TO WS-MCP-SYSIN9-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MCP-SYSIN9-STATUS.
+
+           SELECT OP-FILE9 ASSIGN TO WS-MCP-SYSOUT9-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MCP-SYSOUT9-STATUS.
+
            SELECT CTL-FILE ASSIGN TO
            WS-CONTROL-FILE-PATH
            FILE STATUS IS WS-CONTROL-FILE-STATUS
@@ -35,6 +100,16 @@
            FILE STATUS IS WS-SYSLOG-FILE-STATUS
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT WEIGHT-FILE ASSIGN TO
+           WS-WEIGHT-FILE-PATH
+           FILE STATUS IS WS-WEIGHT-FILE-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO
+           WS-REJECT-FILE-PATH
+           FILE STATUS IS WS-REJECT-FILE-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 
 
 000025*                                                                 00002700
@@ -54,17 +129,87 @@
 000046*                                                                 00004500
 000047 01  OP-REC1 pic x(3000).
 
+       FD  IP-FILE2
+           DATA RECORD IS IP-REC2.
+       01  IP-REC2 PIC X(3000).
+
+       FD  OP-FILE2
+           DATA RECORD IS OP-REC2.
+       01  OP-REC2 PIC X(3000).
+
+       FD  IP-FILE3
+           DATA RECORD IS IP-REC3.
+       01  IP-REC3 PIC X(3000).
+
+       FD  OP-FILE3
+           DATA RECORD IS OP-REC3.
+       01  OP-REC3 PIC X(3000).
+
+       FD  IP-FILE4
+           DATA RECORD IS IP-REC4.
+       01  IP-REC4 PIC X(3000).
+
+       FD  OP-FILE4
+           DATA RECORD IS OP-REC4.
+       01  OP-REC4 PIC X(3000).
+
+       FD  IP-FILE5
+           DATA RECORD IS IP-REC5.
+       01  IP-REC5 PIC X(3000).
+
+       FD  OP-FILE5
+           DATA RECORD IS OP-REC5.
+       01  OP-REC5 PIC X(3000).
+
+       FD  IP-FILE6
+           DATA RECORD IS IP-REC6.
+       01  IP-REC6 PIC X(3000).
+
+       FD  OP-FILE6
+           DATA RECORD IS OP-REC6.
+       01  OP-REC6 PIC X(3000).
+
+       FD  IP-FILE7
+           DATA RECORD IS IP-REC7.
+       01  IP-REC7 PIC X(3000).
+
+       FD  OP-FILE7
+           DATA RECORD IS OP-REC7.
+       01  OP-REC7 PIC X(3000).
+
+       FD  IP-FILE8
+           DATA RECORD IS IP-REC8.
+       01  IP-REC8 PIC X(3000).
+
+       FD  OP-FILE8
+           DATA RECORD IS OP-REC8.
+       01  OP-REC8 PIC X(3000).
+
+       FD  IP-FILE9
+           DATA RECORD IS IP-REC9.
+       01  IP-REC9 PIC X(3000).
+
+       FD  OP-FILE9
+           DATA RECORD IS OP-REC9.
+       01  OP-REC9 PIC X(3000).
+
        FD  CTL-FILE.
        01  CTL-REC                        PIC X(300).
 
        FD  SYSLOG-FILE.
-       01  SYSLOG-REC                     PIC X(130).
+       01  SYSLOG-REC                     PIC X(500).
+
+       FD  WEIGHT-FILE.
+       01  WEIGHT-REC                     PIC X(80).
+
+       FD  REJECT-FILE.
+       01  REJECT-REC                     PIC X(3000).
 
 000048*                                                                 00004700
 000049*                                                                 00004700
 000050 WORKING-STORAGE SECTION.                                         00004800
 000051*
-       COPY FORMCP.
+       COPY formcp.
        01  IP-FILE1-STATUS          PIC X(02).
 
 
@@ -74,6 +219,40 @@
            05  WS-PAPER-SW               PIC X VALUE 'N'.
 000053     05  WS-EOF-PATH               PIC X VALUE 'N'.
 000054         88  EOF-PATH                    VALUE 'Y'.
+           05  WS-EOF2                   PIC X VALUE 'N'.
+               88  END-OF-FILE2                VALUE 'Y'.
+           05  WS-EOF3                   PIC X VALUE 'N'.
+               88  END-OF-FILE3                VALUE 'Y'.
+           05  WS-EOF4                   PIC X VALUE 'N'.
+               88  END-OF-FILE4                VALUE 'Y'.
+           05  WS-EOF5                   PIC X VALUE 'N'.
+               88  END-OF-FILE5                VALUE 'Y'.
+           05  WS-EOF6                   PIC X VALUE 'N'.
+               88  END-OF-FILE6                VALUE 'Y'.
+           05  WS-EOF7                   PIC X VALUE 'N'.
+               88  END-OF-FILE7                VALUE 'Y'.
+           05  WS-EOF8                   PIC X VALUE 'N'.
+               88  END-OF-FILE8                VALUE 'Y'.
+           05  WS-EOF9                   PIC X VALUE 'N'.
+               88  END-OF-FILE9                VALUE 'Y'.
+           05  WS-PAIR2-ACTIVE-SW        PIC X VALUE 'N'.
+               88  WS-PAIR2-ACTIVE             VALUE 'Y'.
+           05  WS-PAIR3-ACTIVE-SW        PIC X VALUE 'N'.
+               88  WS-PAIR3-ACTIVE             VALUE 'Y'.
+           05  WS-PAIR4-ACTIVE-SW        PIC X VALUE 'N'.
+               88  WS-PAIR4-ACTIVE             VALUE 'Y'.
+           05  WS-PAIR5-ACTIVE-SW        PIC X VALUE 'N'.
+               88  WS-PAIR5-ACTIVE             VALUE 'Y'.
+           05  WS-PAIR6-ACTIVE-SW        PIC X VALUE 'N'.
+               88  WS-PAIR6-ACTIVE             VALUE 'Y'.
+           05  WS-PAIR7-ACTIVE-SW        PIC X VALUE 'N'.
+               88  WS-PAIR7-ACTIVE             VALUE 'Y'.
+           05  WS-PAIR8-ACTIVE-SW        PIC X VALUE 'N'.
+               88  WS-PAIR8-ACTIVE             VALUE 'Y'.
+           05  WS-PAIR9-ACTIVE-SW        PIC X VALUE 'N'.
+               88  WS-PAIR9-ACTIVE             VALUE 'Y'.
+           05  WS-PDF-MODE-SW            PIC X VALUE 'N'.
+               88  WS-PDF-MODE-ON              VALUE 'Y'.
 000055*
 000056 01  WS-COUNTERS.
 000057     05  WS-REC-CNTR-IN            PIC 9(9) VALUE ZEROS.
@@ -83,8 +262,39 @@
            05  WS-3-COUNT                PIC 9(9) VALUE ZEROES.
            05  WS-4-COUNT                PIC 9(9) VALUE ZEROES.
            05  WS-8-COUNT                PIC 9(9) VALUE ZEROES.
+           05  WS-REC-CNTR-EXCL          PIC 9(9) VALUE ZEROS.
+           05  WS-MAX-PAGES              PIC X(04).
+           05  WS-MAX-PAGES-NUM          PIC 9(04).
+           05  WS-CUR-PAGE-CNT           PIC 9(04) VALUE ZERO.
+           05  WS-OUT-SEQ                PIC 9(02) VALUE ZERO.
+           05  WS-RESTART-REC            PIC 9(09) VALUE ZERO.
+           05  WS-SKIP-CNTR              PIC 9(09) VALUE ZERO.
+           05  WS-SKIP-QUOT              PIC 9(09) VALUE ZERO.
+           05  WS-SKIP-REM               PIC 9(09) VALUE ZERO.
 
-       01  WS-MAX-PAGES                    PIC X(04).
+       01  WS-SYSOUT1-BASE-PATH            PIC X(300).
+       01  WS-SELKEY                       PIC X(10) VALUE '%FILENAME%'.
+
+       01  WS-CLASSIFY-REC                  PIC X(3000).
+
+       01  WS-WEIGHT-FILE-PATH             PIC X(300).
+       01  WS-WEIGHT-FILE-STATUS           PIC X(02) VALUE '99'.
+       01  WS-REJECT-FILE-PATH             PIC X(300).
+       01  WS-REJECT-FILE-STATUS           PIC X(02) VALUE '99'.
+
+       01  WS-PDF-OUT-NUM                  PIC 9(01) VALUE ZERO.
+
+       01  WS-WEIGHT-REPORT-LINE.
+           05  WS-WT-WORKORDER              PIC X(12).
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  WS-WT-TOTAL-WT               PIC ZZ9.9999.
+
+       01  WS-REC-CATEGORY-CD              PIC X(01).
+           88  WS-CAT-PRESORT                  VALUE 'P'.
+           88  WS-CAT-RESIDUAL                  VALUE 'R'.
+           88  WS-CAT-NO-MAIL                   VALUE 'N'.
+           88  WS-CAT-HANDSTUFF                 VALUE 'H'.
+           88  WS-CAT-PDF                       VALUE 'D'.
 
       *                                                                 00071500
 
@@ -100,27 +310,86 @@
            IF RETURN-CODE NOT = +999
 000144         PERFORM 200-PROCESS
 000145             UNTIL END-OF-FILE
+               PERFORM 205-PROCESS-EXTRA-PAIRS
+               IF WS-WEIGHT-FILE-STATUS = '00'
+                   PERFORM 400-WEIGHT-EXTRACT
+               END-IF
+               PERFORM 500-RECONCILE
                DISPLAY 'PRESORTS        ' WS-1-COUNT
                DISPLAY 'RESIDUALS       ' WS-2-COUNT
                DISPLAY 'NO MAILS        ' WS-3-COUNT
                DISPLAY 'HANDSTUFFS      ' WS-4-COUNT
                DISPLAY 'PDF         ' WS-8-COUNT
-               WRITE SYSLOG-REC FROM 'PRESORTS        '
-               WRITE SYSLOG-REC FROM WS-1-COUNT
-               WRITE SYSLOG-REC FROM 'RESIDUALS       '
-               WRITE SYSLOG-REC FROM WS-2-COUNT
-               WRITE SYSLOG-REC FROM 'NO MAILS        '
-               WRITE SYSLOG-REC FROM WS-3-COUNT
-               WRITE SYSLOG-REC FROM 'HANDSTUFFS      '
-               WRITE SYSLOG-REC FROM WS-4-COUNT
-               WRITE SYSLOG-REC FROM 'PDF      '
-               WRITE SYSLOG-REC FROM WS-8-COUNT
+               PERFORM 600-WORKORDER-SUMMARY
            END-IF.
 
 
 
 000146     CLOSE IP-FILE1, OP-FILE1.
 
+           IF WS-WEIGHT-FILE-STATUS = '00'
+               CLOSE WEIGHT-FILE
+           END-IF
+
+           IF WS-REJECT-FILE-STATUS = '00'
+               CLOSE REJECT-FILE
+           END-IF
+
+      *    IP-FILE2-9 AND OP-FILE2-9 ARE EACH CLOSED OFF THEIR OWN
+      *    OPEN STATUS RATHER THAN WS-PAIRn-ACTIVE, SINCE A SYSINn
+      *    OR SYSOUTn CAN LEGITIMATELY BE OPEN ON ITS OWN (E.G.
+      *    PDFOUTNUM ROUTES PDF RECORDS TO A SYSOUTn STREAM WITH
+      *    NO MATCHING SYSINn) EVEN WHEN THE PAIR NEVER WENT ACTIVE.
+           IF WS-MCP-SYSIN2-STATUS = '00'
+               CLOSE IP-FILE2
+           END-IF
+           IF WS-MCP-SYSIN3-STATUS = '00'
+               CLOSE IP-FILE3
+           END-IF
+           IF WS-MCP-SYSIN4-STATUS = '00'
+               CLOSE IP-FILE4
+           END-IF
+           IF WS-MCP-SYSIN5-STATUS = '00'
+               CLOSE IP-FILE5
+           END-IF
+           IF WS-MCP-SYSIN6-STATUS = '00'
+               CLOSE IP-FILE6
+           END-IF
+           IF WS-MCP-SYSIN7-STATUS = '00'
+               CLOSE IP-FILE7
+           END-IF
+           IF WS-MCP-SYSIN8-STATUS = '00'
+               CLOSE IP-FILE8
+           END-IF
+           IF WS-MCP-SYSIN9-STATUS = '00'
+               CLOSE IP-FILE9
+           END-IF.
+
+           IF WS-MCP-SYSOUT2-STATUS = '00'
+               CLOSE OP-FILE2
+           END-IF
+           IF WS-MCP-SYSOUT3-STATUS = '00'
+               CLOSE OP-FILE3
+           END-IF
+           IF WS-MCP-SYSOUT4-STATUS = '00'
+               CLOSE OP-FILE4
+           END-IF
+           IF WS-MCP-SYSOUT5-STATUS = '00'
+               CLOSE OP-FILE5
+           END-IF
+           IF WS-MCP-SYSOUT6-STATUS = '00'
+               CLOSE OP-FILE6
+           END-IF
+           IF WS-MCP-SYSOUT7-STATUS = '00'
+               CLOSE OP-FILE7
+           END-IF
+           IF WS-MCP-SYSOUT8-STATUS = '00'
+               CLOSE OP-FILE8
+           END-IF
+           IF WS-MCP-SYSOUT9-STATUS = '00'
+               CLOSE OP-FILE9
+           END-IF.
+
 
 000147     STOP RUN.
 000148****************
@@ -152,10 +421,71 @@
                    END-IF
                    IF WS-MCP-PARM = 'SYSOUT1'
                        MOVE WS-MCP-VALUE TO WS-MCP-SYSOUT1-PATH
-                       OPEN OUTPUT OP-FILE1
-                       IF WS-MCP-SYSOUT1-STATUS NOT = '00'
-                           MOVE +999 TO RETURN-CODE
-                       END-IF
+                       MOVE WS-MCP-VALUE TO WS-SYSOUT1-BASE-PATH
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSIN2'
+                       MOVE WS-MCP-VALUE TO WS-MCP-SYSIN2-PATH
+                       OPEN INPUT IP-FILE2
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSOUT2'
+                       MOVE WS-MCP-VALUE TO WS-MCP-SYSOUT2-PATH
+                       OPEN OUTPUT OP-FILE2
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSIN3'
+                       MOVE WS-MCP-VALUE TO WS-MCP-SYSIN3-PATH
+                       OPEN INPUT IP-FILE3
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSOUT3'
+                       MOVE WS-MCP-VALUE TO WS-MCP-SYSOUT3-PATH
+                       OPEN OUTPUT OP-FILE3
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSIN4'
+                       MOVE WS-MCP-VALUE TO WS-MCP-SYSIN4-PATH
+                       OPEN INPUT IP-FILE4
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSOUT4'
+                       MOVE WS-MCP-VALUE TO WS-MCP-SYSOUT4-PATH
+                       OPEN OUTPUT OP-FILE4
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSIN5'
+                       MOVE WS-MCP-VALUE TO WS-MCP-SYSIN5-PATH
+                       OPEN INPUT IP-FILE5
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSOUT5'
+                       MOVE WS-MCP-VALUE TO WS-MCP-SYSOUT5-PATH
+                       OPEN OUTPUT OP-FILE5
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSIN6'
+                       MOVE WS-MCP-VALUE TO WS-MCP-SYSIN6-PATH
+                       OPEN INPUT IP-FILE6
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSOUT6'
+                       MOVE WS-MCP-VALUE TO WS-MCP-SYSOUT6-PATH
+                       OPEN OUTPUT OP-FILE6
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSIN7'
+                       MOVE WS-MCP-VALUE TO WS-MCP-SYSIN7-PATH
+                       OPEN INPUT IP-FILE7
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSOUT7'
+                       MOVE WS-MCP-VALUE TO WS-MCP-SYSOUT7-PATH
+                       OPEN OUTPUT OP-FILE7
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSIN8'
+                       MOVE WS-MCP-VALUE TO WS-MCP-SYSIN8-PATH
+                       OPEN INPUT IP-FILE8
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSOUT8'
+                       MOVE WS-MCP-VALUE TO WS-MCP-SYSOUT8-PATH
+                       OPEN OUTPUT OP-FILE8
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSIN9'
+                       MOVE WS-MCP-VALUE TO WS-MCP-SYSIN9-PATH
+                       OPEN INPUT IP-FILE9
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSOUT9'
+                       MOVE WS-MCP-VALUE TO WS-MCP-SYSOUT9-PATH
+                       OPEN OUTPUT OP-FILE9
                    END-IF
                    IF WS-MCP-PARM = 'SYSLOG'
                        MOVE WS-MCP-VALUE TO WS-SYSLOG-FILE-PATH
@@ -167,6 +497,111 @@
                    IF WS-MCP-PARM = 'PARM1'
                        MOVE WS-MCP-VALUE TO WS-MAX-PAGES
                    END-IF
+                   IF WS-MCP-PARM = 'RESTARTREC'
+                       MOVE WS-MCP-VALUE TO WS-RESTART-REC
+                   END-IF
+                   IF WS-MCP-PARM = 'SELKEY'
+                       MOVE WS-MCP-VALUE (1:10) TO WS-SELKEY
+                   END-IF
+                   IF WS-MCP-PARM = 'PDFMODE'
+                       MOVE WS-MCP-VALUE (1:1) TO WS-PDF-MODE-SW
+                   END-IF
+                   IF WS-MCP-PARM = 'PDFOUTNUM'
+                       MOVE WS-MCP-VALUE (1:1) TO WS-PDF-OUT-NUM
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSWT'
+                       MOVE WS-MCP-VALUE TO WS-WEIGHT-FILE-PATH
+                       OPEN OUTPUT WEIGHT-FILE
+                       IF WS-WEIGHT-FILE-STATUS NOT = '00'
+                           MOVE +999 TO RETURN-CODE
+                       END-IF
+                   END-IF
+                   IF WS-MCP-PARM = 'SYSREJ'
+                       MOVE WS-MCP-VALUE TO WS-REJECT-FILE-PATH
+                       OPEN OUTPUT REJECT-FILE
+                       IF WS-REJECT-FILE-STATUS NOT = '00'
+                           MOVE +999 TO RETURN-CODE
+                       END-IF
+                   END-IF
+                   IF WS-MCP-PARM = 'WORKORDER'
+                       MOVE WS-MCP-VALUE TO WS-MCP-WORKORDER
+                   END-IF
+                   IF WS-MCP-PARM = 'PAGEWT'
+                       COMPUTE WS-MCP-PAGE-WT =
+                           WS-MCP-VALUE-WT-01 +
+                           (WS-MCP-VALUE-WT-02 / 10000)
+                   END-IF
+                   IF WS-MCP-PARM = 'ENVWT'
+                       COMPUTE WS-MCP-ENV-WT =
+                           WS-MCP-VALUE-WT-01 +
+                           (WS-MCP-VALUE-WT-02 / 10000)
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT01WT'
+                       COMPUTE WS-MCP-INSERT01-WT =
+                           WS-MCP-VALUE-WT-01 +
+                           (WS-MCP-VALUE-WT-02 / 10000)
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT01TAG'
+                       MOVE WS-MCP-VALUE TO WS-MCP-INSERT01-TAG
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT01FLAG'
+                       MOVE WS-MCP-VALUE TO WS-MCP-INSERT01-FLAG
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT02WT'
+                       COMPUTE WS-MCP-INSERT02-WT =
+                           WS-MCP-VALUE-WT-01 +
+                           (WS-MCP-VALUE-WT-02 / 10000)
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT02TAG'
+                       MOVE WS-MCP-VALUE TO WS-MCP-INSERT02-TAG
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT02FLAG'
+                       MOVE WS-MCP-VALUE TO WS-MCP-INSERT02-FLAG
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT03WT'
+                       COMPUTE WS-MCP-INSERT03-WT =
+                           WS-MCP-VALUE-WT-01 +
+                           (WS-MCP-VALUE-WT-02 / 10000)
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT03TAG'
+                       MOVE WS-MCP-VALUE TO WS-MCP-INSERT03-TAG
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT03FLAG'
+                       MOVE WS-MCP-VALUE TO WS-MCP-INSERT03-FLAG
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT04WT'
+                       COMPUTE WS-MCP-INSERT04-WT =
+                           WS-MCP-VALUE-WT-01 +
+                           (WS-MCP-VALUE-WT-02 / 10000)
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT04TAG'
+                       MOVE WS-MCP-VALUE TO WS-MCP-INSERT04-TAG
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT04FLAG'
+                       MOVE WS-MCP-VALUE TO WS-MCP-INSERT04-FLAG
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT05WT'
+                       COMPUTE WS-MCP-INSERT05-WT =
+                           WS-MCP-VALUE-WT-01 +
+                           (WS-MCP-VALUE-WT-02 / 10000)
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT05TAG'
+                       MOVE WS-MCP-VALUE TO WS-MCP-INSERT05-TAG
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT05FLAG'
+                       MOVE WS-MCP-VALUE TO WS-MCP-INSERT05-FLAG
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT06WT'
+                       COMPUTE WS-MCP-INSERT06-WT =
+                           WS-MCP-VALUE-WT-01 +
+                           (WS-MCP-VALUE-WT-02 / 10000)
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT06TAG'
+                       MOVE WS-MCP-VALUE TO WS-MCP-INSERT06-TAG
+                   END-IF
+                   IF WS-MCP-PARM = 'INSERT06FLAG'
+                       MOVE WS-MCP-VALUE TO WS-MCP-INSERT06-FLAG
+                   END-IF
 
                    READ CTL-FILE
                        AT END MOVE 'Y' TO WS-EOF-CTL
@@ -178,6 +613,250 @@
 
            CLOSE CTL-FILE.
 
+      *    A PAIR IS ACTIVE ONLY WHEN BOTH ITS SYSINn AND SYSOUTn
+      *    OPENED CLEAN, THE SAME AS SYSIN1/SYSOUT1 ARE GUARDED
+      *    ABOVE, SO A MISSING OR BAD SYSOUTn NEVER LEAVES 210-
+      *    PROCESSn WRITING TO A FILE THAT WAS NEVER OPENED.
+           IF WS-MCP-SYSIN2-STATUS = '00'
+                   AND WS-MCP-SYSOUT2-STATUS = '00'
+               SET WS-PAIR2-ACTIVE TO TRUE
+           END-IF
+           IF WS-MCP-SYSIN3-STATUS = '00'
+                   AND WS-MCP-SYSOUT3-STATUS = '00'
+               SET WS-PAIR3-ACTIVE TO TRUE
+           END-IF
+           IF WS-MCP-SYSIN4-STATUS = '00'
+                   AND WS-MCP-SYSOUT4-STATUS = '00'
+               SET WS-PAIR4-ACTIVE TO TRUE
+           END-IF
+           IF WS-MCP-SYSIN5-STATUS = '00'
+                   AND WS-MCP-SYSOUT5-STATUS = '00'
+               SET WS-PAIR5-ACTIVE TO TRUE
+           END-IF
+           IF WS-MCP-SYSIN6-STATUS = '00'
+                   AND WS-MCP-SYSOUT6-STATUS = '00'
+               SET WS-PAIR6-ACTIVE TO TRUE
+           END-IF
+           IF WS-MCP-SYSIN7-STATUS = '00'
+                   AND WS-MCP-SYSOUT7-STATUS = '00'
+               SET WS-PAIR7-ACTIVE TO TRUE
+           END-IF
+           IF WS-MCP-SYSIN8-STATUS = '00'
+                   AND WS-MCP-SYSOUT8-STATUS = '00'
+               SET WS-PAIR8-ACTIVE TO TRUE
+           END-IF
+           IF WS-MCP-SYSIN9-STATUS = '00'
+                   AND WS-MCP-SYSOUT9-STATUS = '00'
+               SET WS-PAIR9-ACTIVE TO TRUE
+           END-IF.
+
+      *    A CARRIER'S SYSINn/SYSOUTn PATH CAN BE SUPPLIED BUT STILL
+      *    FAIL TO OPEN (BAD PATH, MISSING FILE, ETC.) WITHOUT
+      *    STOPPING THE OTHER PAIRS FROM RUNNING, BUT THE JOB MUST
+      *    NOT END QUIETLY WITHOUT SAYING SO - SO EVERY REQUESTED
+      *    PAIR THAT NEVER WENT ACTIVE IS LOGGED TO SYSLOG-FILE HERE.
+           IF WS-SYSLOG-FILE-STATUS = '00'
+               IF (WS-MCP-SYSIN2-PATH NOT = SPACES
+                       OR WS-MCP-SYSOUT2-PATH NOT = SPACES)
+                       AND NOT WS-PAIR2-ACTIVE
+                   STRING 'PAIR 2 REQUESTED BUT NOT ACTIVE. SYSIN2/'
+                       DELIMITED BY SIZE
+                       'SYSOUT2 STATUS ' DELIMITED BY SIZE
+                       WS-MCP-SYSIN2-STATUS DELIMITED BY SIZE
+                       WS-MCP-SYSOUT2-STATUS DELIMITED BY SIZE
+                       INTO SYSLOG-REC
+                   WRITE SYSLOG-REC
+               END-IF
+               IF (WS-MCP-SYSIN3-PATH NOT = SPACES
+                       OR WS-MCP-SYSOUT3-PATH NOT = SPACES)
+                       AND NOT WS-PAIR3-ACTIVE
+                   STRING 'PAIR 3 REQUESTED BUT NOT ACTIVE. SYSIN3/'
+                       DELIMITED BY SIZE
+                       'SYSOUT3 STATUS ' DELIMITED BY SIZE
+                       WS-MCP-SYSIN3-STATUS DELIMITED BY SIZE
+                       WS-MCP-SYSOUT3-STATUS DELIMITED BY SIZE
+                       INTO SYSLOG-REC
+                   WRITE SYSLOG-REC
+               END-IF
+               IF (WS-MCP-SYSIN4-PATH NOT = SPACES
+                       OR WS-MCP-SYSOUT4-PATH NOT = SPACES)
+                       AND NOT WS-PAIR4-ACTIVE
+                   STRING 'PAIR 4 REQUESTED BUT NOT ACTIVE. SYSIN4/'
+                       DELIMITED BY SIZE
+                       'SYSOUT4 STATUS ' DELIMITED BY SIZE
+                       WS-MCP-SYSIN4-STATUS DELIMITED BY SIZE
+                       WS-MCP-SYSOUT4-STATUS DELIMITED BY SIZE
+                       INTO SYSLOG-REC
+                   WRITE SYSLOG-REC
+               END-IF
+               IF (WS-MCP-SYSIN5-PATH NOT = SPACES
+                       OR WS-MCP-SYSOUT5-PATH NOT = SPACES)
+                       AND NOT WS-PAIR5-ACTIVE
+                   STRING 'PAIR 5 REQUESTED BUT NOT ACTIVE. SYSIN5/'
+                       DELIMITED BY SIZE
+                       'SYSOUT5 STATUS ' DELIMITED BY SIZE
+                       WS-MCP-SYSIN5-STATUS DELIMITED BY SIZE
+                       WS-MCP-SYSOUT5-STATUS DELIMITED BY SIZE
+                       INTO SYSLOG-REC
+                   WRITE SYSLOG-REC
+               END-IF
+               IF (WS-MCP-SYSIN6-PATH NOT = SPACES
+                       OR WS-MCP-SYSOUT6-PATH NOT = SPACES)
+                       AND NOT WS-PAIR6-ACTIVE
+                   STRING 'PAIR 6 REQUESTED BUT NOT ACTIVE. SYSIN6/'
+                       DELIMITED BY SIZE
+                       'SYSOUT6 STATUS ' DELIMITED BY SIZE
+                       WS-MCP-SYSIN6-STATUS DELIMITED BY SIZE
+                       WS-MCP-SYSOUT6-STATUS DELIMITED BY SIZE
+                       INTO SYSLOG-REC
+                   WRITE SYSLOG-REC
+               END-IF
+               IF (WS-MCP-SYSIN7-PATH NOT = SPACES
+                       OR WS-MCP-SYSOUT7-PATH NOT = SPACES)
+                       AND NOT WS-PAIR7-ACTIVE
+                   STRING 'PAIR 7 REQUESTED BUT NOT ACTIVE. SYSIN7/'
+                       DELIMITED BY SIZE
+                       'SYSOUT7 STATUS ' DELIMITED BY SIZE
+                       WS-MCP-SYSIN7-STATUS DELIMITED BY SIZE
+                       WS-MCP-SYSOUT7-STATUS DELIMITED BY SIZE
+                       INTO SYSLOG-REC
+                   WRITE SYSLOG-REC
+               END-IF
+               IF (WS-MCP-SYSIN8-PATH NOT = SPACES
+                       OR WS-MCP-SYSOUT8-PATH NOT = SPACES)
+                       AND NOT WS-PAIR8-ACTIVE
+                   STRING 'PAIR 8 REQUESTED BUT NOT ACTIVE. SYSIN8/'
+                       DELIMITED BY SIZE
+                       'SYSOUT8 STATUS ' DELIMITED BY SIZE
+                       WS-MCP-SYSIN8-STATUS DELIMITED BY SIZE
+                       WS-MCP-SYSOUT8-STATUS DELIMITED BY SIZE
+                       INTO SYSLOG-REC
+                   WRITE SYSLOG-REC
+               END-IF
+               IF (WS-MCP-SYSIN9-PATH NOT = SPACES
+                       OR WS-MCP-SYSOUT9-PATH NOT = SPACES)
+                       AND NOT WS-PAIR9-ACTIVE
+                   STRING 'PAIR 9 REQUESTED BUT NOT ACTIVE. SYSIN9/'
+                       DELIMITED BY SIZE
+                       'SYSOUT9 STATUS ' DELIMITED BY SIZE
+                       WS-MCP-SYSIN9-STATUS DELIMITED BY SIZE
+                       WS-MCP-SYSOUT9-STATUS DELIMITED BY SIZE
+                       INTO SYSLOG-REC
+                   WRITE SYSLOG-REC
+               END-IF
+           END-IF.
+
+           MOVE WS-MAX-PAGES TO WS-MAX-PAGES-NUM.
+
+           IF WS-PDF-MODE-ON AND WS-PDF-OUT-NUM = ZERO
+               MOVE 2 TO WS-PDF-OUT-NUM
+           END-IF.
+
+      *    PDFMODE IS USELESS WITHOUT A CLEAN SYSOUTn OPEN ON THE
+      *    STREAM PDFOUTNUM POINTS AT, SO FAIL THE JOB HERE RATHER
+      *    THAN SILENTLY DROPPING EVERY PDF RECORD IN 270-WRITE-
+      *    PDF-REC LATER. PDFOUTNUM ALSO CANNOT POINT AT A SYSOUTn
+      *    THAT IS ALREADY CLAIMED BY AN ACTIVE SYSINn/SYSOUTn
+      *    CARRIER PAIR, OR PDF RECORDS WOULD BE INTERLEAVED INTO
+      *    THAT PAIR'S OWN OUTPUT - EXACTLY THE MIXING PDFMODE IS
+      *    SUPPOSED TO PREVENT.
+           IF WS-PDF-MODE-ON
+               IF WS-PDF-OUT-NUM = 2
+                       AND WS-MCP-SYSOUT2-STATUS NOT = '00'
+                   MOVE +999 TO RETURN-CODE
+               END-IF
+               IF WS-PDF-OUT-NUM = 2 AND WS-PAIR2-ACTIVE
+                   MOVE +999 TO RETURN-CODE
+               END-IF
+               IF WS-PDF-OUT-NUM = 3
+                       AND WS-MCP-SYSOUT3-STATUS NOT = '00'
+                   MOVE +999 TO RETURN-CODE
+               END-IF
+               IF WS-PDF-OUT-NUM = 3 AND WS-PAIR3-ACTIVE
+                   MOVE +999 TO RETURN-CODE
+               END-IF
+               IF WS-PDF-OUT-NUM = 4
+                       AND WS-MCP-SYSOUT4-STATUS NOT = '00'
+                   MOVE +999 TO RETURN-CODE
+               END-IF
+               IF WS-PDF-OUT-NUM = 4 AND WS-PAIR4-ACTIVE
+                   MOVE +999 TO RETURN-CODE
+               END-IF
+               IF WS-PDF-OUT-NUM = 5
+                       AND WS-MCP-SYSOUT5-STATUS NOT = '00'
+                   MOVE +999 TO RETURN-CODE
+               END-IF
+               IF WS-PDF-OUT-NUM = 5 AND WS-PAIR5-ACTIVE
+                   MOVE +999 TO RETURN-CODE
+               END-IF
+               IF WS-PDF-OUT-NUM = 6
+                       AND WS-MCP-SYSOUT6-STATUS NOT = '00'
+                   MOVE +999 TO RETURN-CODE
+               END-IF
+               IF WS-PDF-OUT-NUM = 6 AND WS-PAIR6-ACTIVE
+                   MOVE +999 TO RETURN-CODE
+               END-IF
+               IF WS-PDF-OUT-NUM = 7
+                       AND WS-MCP-SYSOUT7-STATUS NOT = '00'
+                   MOVE +999 TO RETURN-CODE
+               END-IF
+               IF WS-PDF-OUT-NUM = 7 AND WS-PAIR7-ACTIVE
+                   MOVE +999 TO RETURN-CODE
+               END-IF
+               IF WS-PDF-OUT-NUM = 8
+                       AND WS-MCP-SYSOUT8-STATUS NOT = '00'
+                   MOVE +999 TO RETURN-CODE
+               END-IF
+               IF WS-PDF-OUT-NUM = 8 AND WS-PAIR8-ACTIVE
+                   MOVE +999 TO RETURN-CODE
+               END-IF
+               IF WS-PDF-OUT-NUM = 9
+                       AND WS-MCP-SYSOUT9-STATUS NOT = '00'
+                   MOVE +999 TO RETURN-CODE
+               END-IF
+               IF WS-PDF-OUT-NUM = 9 AND WS-PAIR9-ACTIVE
+                   MOVE +999 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+      *    A RESTART RUN MUST REBUILD WS-OUT-SEQ (AND WS-CUR-PAGE-CNT)
+      *    BEFORE SYSOUT1 IS OPENED, SINCE A PRIOR RUN MAY ALREADY
+      *    HAVE ROLLED SYSOUT1 INTO ONE OR MORE NUMBERED PIECES.
+      *    105-SKIP-TO-RESTART REPLAYS THE SAME SELKEY/PAGE-COUNT
+      *    LOGIC AS 200-PROCESS FOR EVERY SKIPPED RECORD, SO THOSE
+      *    COUNTERS COME OUT WHERE THE PRIOR RUN LEFT THEM.
+           IF RETURN-CODE NOT = +999
+               IF WS-RESTART-REC > 0
+                   PERFORM 105-SKIP-TO-RESTART
+               END-IF
+           END-IF.
+
+      *    SYSOUT1 IS OPENED HERE, AFTER THE WHOLE CTL-FILE HAS BEEN
+      *    READ AND ANY RESTART SKIP REPLAYED, SO WS-RESTART-REC AND
+      *    WS-OUT-SEQ ARE BOTH ALREADY KNOWN. A RESTART RUN REOPENS
+      *    WHICHEVER ROLLED PIECE (THE BASE PATH OR BASE PATH.NN) THE
+      *    PRIOR RUN WAS LAST WRITING, AND EXTENDS RATHER THAN
+      *    TRUNCATES IT, SINCE 105-SKIP-TO-RESTART NEVER RE-WRITES
+      *    THE PIECES A PRIOR RUN ALREADY SHIPPED.
+           IF WS-MCP-SYSOUT1-PATH NOT = SPACES
+               IF WS-OUT-SEQ > 0
+                   MOVE SPACES TO WS-MCP-SYSOUT1-PATH
+                   STRING WS-SYSOUT1-BASE-PATH DELIMITED BY SPACE
+                          '.' DELIMITED BY SIZE
+                          WS-OUT-SEQ DELIMITED BY SIZE
+                       INTO WS-MCP-SYSOUT1-PATH
+                   END-STRING
+               END-IF
+               IF WS-RESTART-REC > 0
+                   OPEN EXTEND OP-FILE1
+               ELSE
+                   OPEN OUTPUT OP-FILE1
+               END-IF
+               IF WS-MCP-SYSOUT1-STATUS NOT = '00'
+                   MOVE +999 TO RETURN-CODE
+               END-IF
+           END-IF.
+
            IF RETURN-CODE = +999
                IF  WS-CONTROL-FILE-STATUS NOT = '00'
                    STRING 'BAD OPEN CTL. FILE STATUS '
@@ -212,7 +891,8 @@
 
 
            IF RETURN-CODE NOT = +999
-000160         PERFORM 700-READ.
+000160         PERFORM 700-READ
+           END-IF.
 
 000161*
 000162****************
@@ -222,10 +902,32 @@
            move IP-REC1 to op-rec1.
 		   display op-rec1 (1:10)
 
-           if op-rec1 (1:10) = '%FILENAME%'
-               WRITE   OP-REC1
-000177         ADD 1 TO WS-REC-CNTR-OUT
-		   end-if.
+           MOVE IP-REC1 TO WS-CLASSIFY-REC.
+           PERFORM 250-CLASSIFY-REC.
+
+           IF WS-PDF-MODE-ON AND WS-CAT-PDF
+               PERFORM 270-WRITE-PDF-REC
+           ELSE
+               if op-rec1 (1:10) = WS-SELKEY
+      *            BYTE 1 = '1' IS TAKEN AS AN ASA NEW-PAGE CARRIAGE
+      *            CONTROL CHARACTER - CONFIRM AGAINST THE CURRENT
+      *            PRINT RECORD LAYOUT IF THE FORM FORMAT CHANGES.
+                   IF OP-REC1 (1:1) = '1'
+                       ADD 1 TO WS-CUR-PAGE-CNT
+                       IF WS-CUR-PAGE-CNT > WS-MAX-PAGES-NUM
+                           PERFORM 260-ROLL-SYSOUT1
+                           MOVE 1 TO WS-CUR-PAGE-CNT
+                       END-IF
+                   END-IF
+                   WRITE   OP-REC1
+000177             ADD 1 TO WS-REC-CNTR-OUT
+               ELSE
+                   IF WS-REJECT-FILE-STATUS = '00'
+                       WRITE REJECT-REC FROM IP-REC1
+                   END-IF
+                   ADD 1 TO WS-REC-CNTR-EXCL
+		   end-if
+           END-IF.
 
 
 000178     PERFORM 700-READ.
@@ -240,3 +942,514 @@
 000186        ADD 1 TO WS-REC-CNTR-IN
 000187     END-IF.
 
+      *----------------------------------------------------------*
+      *  105-SKIP-TO-RESTART FAST-FORWARDS IP-FILE1 PAST RECORDS  *
+      *  ALREADY SHIPPED BY A PRIOR RUN WHEN CTL-FILE CARRIES A    *
+      *  RESTARTREC PARM, SO A BLOWN BATCH WINDOW CAN RESUME MID-  *
+      *  FILE. SKIPPED RECORDS DO NOT COUNT AGAINST WS-REC-CNTR-IN *
+      *  SINCE THIS RUN NEVER REPROCESSES THEM. EACH SKIPPED       *
+      *  RECORD IS ALSO RUN THROUGH THE SAME PAGE-COUNT LOGIC AS    *
+      *  200-PROCESS SO WS-CUR-PAGE-CNT AND WS-OUT-SEQ COME OUT     *
+      *  WHERE THE PRIOR (ABORTED) RUN LEFT THEM, RATHER THAN AT    *
+      *  ZERO - OTHERWISE 260-ROLL-SYSOUT1 WOULD REUSE AN OUTPUT-   *
+      *  FILE SUFFIX THE PRIOR RUN ALREADY SHIPPED. THE CATEGORY    *
+      *  BYTE IS TESTED DIRECTLY (NOT VIA 250-CLASSIFY-REC) SO A    *
+      *  SKIPPED RECORD NEVER BUMPS WS-1-COUNT..WS-8-COUNT - THOSE  *
+      *  WERE ALREADY REPORTED BY THE PRIOR RUN'S OWN SUMMARY.      *
+      *----------------------------------------------------------*
+       105-SKIP-TO-RESTART.
+           PERFORM UNTIL WS-SKIP-CNTR NOT < WS-RESTART-REC
+                   OR END-OF-FILE
+               READ IP-FILE1
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+               IF NOT END-OF-FILE
+                   ADD 1 TO WS-SKIP-CNTR
+                   DIVIDE WS-SKIP-CNTR BY 10000
+                       GIVING WS-SKIP-QUOT REMAINDER WS-SKIP-REM
+                   IF WS-SKIP-REM = 0
+                       STRING 'RESTART SKIP AT REC '
+                               DELIMITED BY SIZE
+                           WS-SKIP-CNTR
+                               DELIMITED BY SIZE
+                           INTO SYSLOG-REC
+                       END-STRING
+                       WRITE SYSLOG-REC
+                   END-IF
+                   IF NOT (WS-PDF-MODE-ON AND IP-REC1 (11:1) = 'D')
+                       IF IP-REC1 (1:10) = WS-SELKEY
+                           IF IP-REC1 (1:1) = '1'
+                               ADD 1 TO WS-CUR-PAGE-CNT
+                               IF WS-CUR-PAGE-CNT > WS-MAX-PAGES-NUM
+                                   ADD 1 TO WS-OUT-SEQ
+                                   MOVE 1 TO WS-CUR-PAGE-CNT
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------*
+      *  500-RECONCILE COMPARES RECORDS READ AGAINST RECORDS      *
+      *  WRITTEN PLUS RECORDS EXCLUDED BY THE SELKEY TEST. A       *
+      *  MISMATCH MEANS THE RUN CAME UP SHORT, SO IT IS LOGGED     *
+      *  AND THE JOB IS FAILED INSTEAD OF SHIPPING A SHORT FILE.   *
+      *----------------------------------------------------------*
+       500-RECONCILE.
+           IF WS-REC-CNTR-IN NOT =
+                   WS-REC-CNTR-OUT + WS-REC-CNTR-EXCL
+               STRING 'REC COUNT MISMATCH IN='
+                       DELIMITED BY SIZE
+                   WS-REC-CNTR-IN
+                       DELIMITED BY SIZE
+                   ' OUT=' DELIMITED BY SIZE
+                   WS-REC-CNTR-OUT
+                       DELIMITED BY SIZE
+                   ' EXCL=' DELIMITED BY SIZE
+                   WS-REC-CNTR-EXCL
+                       DELIMITED BY SIZE
+                   INTO SYSLOG-REC
+               END-STRING
+               WRITE SYSLOG-REC
+               MOVE +8 TO RETURN-CODE
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  600-WORKORDER-SUMMARY WRITES ONE END-OF-JOB SUMMARY LINE *
+      *  TO SYSLOG-FILE FOR THE WORK ORDER JUST COMPLETED, TYING  *
+      *  THE INPUT FILE AND IN/OUT COUNTS TO THE FIVE CATEGORY    *
+      *  COUNTS SO OPERATIONS CAN AUDIT A RUN FROM ONE LOG LINE   *
+      *  INSTEAD OF THE TEN SEPARATE LABEL/COUNT LINES IT USED    *
+      *  TO TAKE.                                                 *
+      *----------------------------------------------------------*
+       600-WORKORDER-SUMMARY.
+           MOVE SPACES TO SYSLOG-REC.
+           STRING 'WORKORDER=' DELIMITED BY SIZE
+                   WS-MCP-WORKORDER DELIMITED BY SPACE
+                   ' SYSIN1=' DELIMITED BY SIZE
+                   WS-MCP-SYSIN1-PATH DELIMITED BY SPACE
+                   ' IN=' DELIMITED BY SIZE
+                   WS-REC-CNTR-IN DELIMITED BY SIZE
+                   ' OUT=' DELIMITED BY SIZE
+                   WS-REC-CNTR-OUT DELIMITED BY SIZE
+                   ' PRESORT=' DELIMITED BY SIZE
+                   WS-1-COUNT DELIMITED BY SIZE
+                   ' RESIDUAL=' DELIMITED BY SIZE
+                   WS-2-COUNT DELIMITED BY SIZE
+                   ' NOMAIL=' DELIMITED BY SIZE
+                   WS-3-COUNT DELIMITED BY SIZE
+                   ' HANDSTUFF=' DELIMITED BY SIZE
+                   WS-4-COUNT DELIMITED BY SIZE
+                   ' PDF=' DELIMITED BY SIZE
+                   WS-8-COUNT DELIMITED BY SIZE
+               INTO SYSLOG-REC
+               ON OVERFLOW
+                   MOVE 'WORKORDER SUMMARY LINE TRUNCATED'
+                       TO SYSLOG-REC
+                   WRITE SYSLOG-REC
+                   MOVE SPACES TO SYSLOG-REC
+           END-STRING
+           WRITE SYSLOG-REC.
+
+      *----------------------------------------------------------*
+      *  400-WEIGHT-EXTRACT TOTALS PAGE WEIGHT, ENVELOPE WEIGHT   *
+      *  AND EVERY ACTIVE INSERT WEIGHT FOR THE CURRENT WORK       *
+      *  ORDER AND WRITES THE RESULT TO THE WEIGHT-REPORT EXTRACT  *
+      *  FILE, SO POSTAGE WEIGHT NO LONGER GETS TOTALED BY HAND.   *
+      *----------------------------------------------------------*
+       400-WEIGHT-EXTRACT.
+           MOVE ZERO TO WS-MCP-TOTAL-WT.
+           ADD WS-MCP-PAGE-WT TO WS-MCP-TOTAL-WT.
+           ADD WS-MCP-ENV-WT TO WS-MCP-TOTAL-WT.
+           IF WS-MCP-INSERT01-FLAG = 'Y'
+               ADD WS-MCP-INSERT01-WT TO WS-MCP-TOTAL-WT
+           END-IF
+           IF WS-MCP-INSERT02-FLAG = 'Y'
+               ADD WS-MCP-INSERT02-WT TO WS-MCP-TOTAL-WT
+           END-IF
+           IF WS-MCP-INSERT03-FLAG = 'Y'
+               ADD WS-MCP-INSERT03-WT TO WS-MCP-TOTAL-WT
+           END-IF
+           IF WS-MCP-INSERT04-FLAG = 'Y'
+               ADD WS-MCP-INSERT04-WT TO WS-MCP-TOTAL-WT
+           END-IF
+           IF WS-MCP-INSERT05-FLAG = 'Y'
+               ADD WS-MCP-INSERT05-WT TO WS-MCP-TOTAL-WT
+           END-IF
+           IF WS-MCP-INSERT06-FLAG = 'Y'
+               ADD WS-MCP-INSERT06-WT TO WS-MCP-TOTAL-WT
+           END-IF.
+
+           MOVE SPACES TO WS-WEIGHT-REPORT-LINE.
+           MOVE WS-MCP-WORKORDER TO WS-WT-WORKORDER.
+           MOVE WS-MCP-TOTAL-WT TO WS-WT-TOTAL-WT.
+           WRITE WEIGHT-REC FROM WS-WEIGHT-REPORT-LINE.
+
+      *----------------------------------------------------------*
+      *  260-ROLL-SYSOUT1 CLOSES THE CURRENT SYSOUT1 OUTPUT FILE   *
+      *  AND OPENS A NEW, SEQUENCE-NUMBERED ONE ONCE WS-MAX-PAGES  *
+      *  PAGES HAVE BEEN WRITTEN FOR THE CURRENT WORK ORDER, SO A  *
+      *  LARGE PRINT JOB IS SPLIT INSTEAD OF RUN PAST THE CAP.     *
+      *----------------------------------------------------------*
+       260-ROLL-SYSOUT1.
+           CLOSE OP-FILE1.
+           ADD 1 TO WS-OUT-SEQ.
+           MOVE SPACES TO WS-MCP-SYSOUT1-PATH.
+           STRING WS-SYSOUT1-BASE-PATH DELIMITED BY SPACE
+                  '.' DELIMITED BY SIZE
+                  WS-OUT-SEQ DELIMITED BY SIZE
+               INTO WS-MCP-SYSOUT1-PATH
+           END-STRING.
+           OPEN OUTPUT OP-FILE1.
+           IF WS-MCP-SYSOUT1-STATUS NOT = '00'
+               MOVE +999 TO RETURN-CODE
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  270-WRITE-PDF-REC ROUTES A RECORD CLASSIFIED AS PDF/     *
+      *  ELECTRONIC DELIVERY TO ITS OWN SYSOUT STREAM (SYSOUT2-9, *
+      *  PICKED BY THE PDFOUTNUM CTL-FILE PARM) INSTEAD OF        *
+      *  SYSOUT1, EVEN WHEN THE RECORD ALSO MATCHES SELKEY, SO    *
+      *  PDF WORK NEVER MIXES INTO THE PRINT STREAM. IT WORKS     *
+      *  OFF WS-CLASSIFY-REC RATHER THAN OP-REC1 SO EVERY SYSIN/  *
+      *  SYSOUT PAIR (NOT JUST THE PRIMARY ONE) CAN SHARE IT.     *
+      *----------------------------------------------------------*
+       270-WRITE-PDF-REC.
+           IF WS-PDF-OUT-NUM = 2 AND WS-MCP-SYSOUT2-STATUS = '00'
+               MOVE WS-CLASSIFY-REC TO OP-REC2
+               WRITE OP-REC2
+               ADD 1 TO WS-REC-CNTR-OUT
+           ELSE
+           IF WS-PDF-OUT-NUM = 3 AND WS-MCP-SYSOUT3-STATUS = '00'
+               MOVE WS-CLASSIFY-REC TO OP-REC3
+               WRITE OP-REC3
+               ADD 1 TO WS-REC-CNTR-OUT
+           ELSE
+           IF WS-PDF-OUT-NUM = 4 AND WS-MCP-SYSOUT4-STATUS = '00'
+               MOVE WS-CLASSIFY-REC TO OP-REC4
+               WRITE OP-REC4
+               ADD 1 TO WS-REC-CNTR-OUT
+           ELSE
+           IF WS-PDF-OUT-NUM = 5 AND WS-MCP-SYSOUT5-STATUS = '00'
+               MOVE WS-CLASSIFY-REC TO OP-REC5
+               WRITE OP-REC5
+               ADD 1 TO WS-REC-CNTR-OUT
+           ELSE
+           IF WS-PDF-OUT-NUM = 6 AND WS-MCP-SYSOUT6-STATUS = '00'
+               MOVE WS-CLASSIFY-REC TO OP-REC6
+               WRITE OP-REC6
+               ADD 1 TO WS-REC-CNTR-OUT
+           ELSE
+           IF WS-PDF-OUT-NUM = 7 AND WS-MCP-SYSOUT7-STATUS = '00'
+               MOVE WS-CLASSIFY-REC TO OP-REC7
+               WRITE OP-REC7
+               ADD 1 TO WS-REC-CNTR-OUT
+           ELSE
+           IF WS-PDF-OUT-NUM = 8 AND WS-MCP-SYSOUT8-STATUS = '00'
+               MOVE WS-CLASSIFY-REC TO OP-REC8
+               WRITE OP-REC8
+               ADD 1 TO WS-REC-CNTR-OUT
+           ELSE
+           IF WS-PDF-OUT-NUM = 9 AND WS-MCP-SYSOUT9-STATUS = '00'
+               MOVE WS-CLASSIFY-REC TO OP-REC9
+               WRITE OP-REC9
+               ADD 1 TO WS-REC-CNTR-OUT
+           ELSE
+               IF WS-REJECT-FILE-STATUS = '00'
+                   WRITE REJECT-REC FROM WS-CLASSIFY-REC
+               END-IF
+               ADD 1 TO WS-REC-CNTR-EXCL
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  250-CLASSIFY-REC CLASSIFIES A RECORD INTO THE PRESORT,   *
+      *  RESIDUAL, NO-MAIL, HANDSTUFF OR PDF CATEGORY AND BUMPS   *
+      *  THE MATCHING COUNTER. SHARED ACROSS ALL SYSIN/SYSOUT     *
+      *  PAIRS, EACH OF WHICH MOVES ITS OWN RECORD INTO           *
+      *  WS-CLASSIFY-REC BEFORE CALLING THIS PARAGRAPH.           *
+      *  BYTE 11 IS TAKEN AS THE CATEGORY CODE POSITION - CONFIRM *
+      *  AGAINST THE CURRENT PRESORT RECORD LAYOUT BEFORE RELYING *
+      *  ON THESE COUNTS FOR A NEW CARRIER FILE FORMAT.           *
+      *----------------------------------------------------------*
+       250-CLASSIFY-REC.
+           MOVE WS-CLASSIFY-REC (11:1) TO WS-REC-CATEGORY-CD.
+           IF WS-CAT-PRESORT
+               ADD 1 TO WS-1-COUNT
+           ELSE
+           IF WS-CAT-RESIDUAL
+               ADD 1 TO WS-2-COUNT
+           ELSE
+           IF WS-CAT-NO-MAIL
+               ADD 1 TO WS-3-COUNT
+           ELSE
+           IF WS-CAT-HANDSTUFF
+               ADD 1 TO WS-4-COUNT
+           ELSE
+           IF WS-CAT-PDF
+               ADD 1 TO WS-8-COUNT
+           END-IF END-IF END-IF END-IF END-IF.
+
+      *----------------------------------------------------------*
+      *  205-PROCESS-EXTRA-PAIRS DRIVES ANY SYSIN2-SYSIN9 /       *
+      *  SYSOUT2-SYSOUT9 PAIRS THAT 100-INIT FOUND IN CTL-FILE.   *
+      *  EACH PAIR IS RUN TO END-OF-FILE BEFORE THE NEXT ONE      *
+      *  STARTS, LETTING ONE JOB STEP CARRY SEVERAL EXTRACTS.     *
+      *----------------------------------------------------------*
+       205-PROCESS-EXTRA-PAIRS.
+           IF WS-PAIR2-ACTIVE
+               PERFORM 710-READ2
+               PERFORM 210-PROCESS2 UNTIL END-OF-FILE2
+           END-IF
+           IF WS-PAIR3-ACTIVE
+               PERFORM 710-READ3
+               PERFORM 210-PROCESS3 UNTIL END-OF-FILE3
+           END-IF
+           IF WS-PAIR4-ACTIVE
+               PERFORM 710-READ4
+               PERFORM 210-PROCESS4 UNTIL END-OF-FILE4
+           END-IF
+           IF WS-PAIR5-ACTIVE
+               PERFORM 710-READ5
+               PERFORM 210-PROCESS5 UNTIL END-OF-FILE5
+           END-IF
+           IF WS-PAIR6-ACTIVE
+               PERFORM 710-READ6
+               PERFORM 210-PROCESS6 UNTIL END-OF-FILE6
+           END-IF
+           IF WS-PAIR7-ACTIVE
+               PERFORM 710-READ7
+               PERFORM 210-PROCESS7 UNTIL END-OF-FILE7
+           END-IF
+           IF WS-PAIR8-ACTIVE
+               PERFORM 710-READ8
+               PERFORM 210-PROCESS8 UNTIL END-OF-FILE8
+           END-IF
+           IF WS-PAIR9-ACTIVE
+               PERFORM 710-READ9
+               PERFORM 210-PROCESS9 UNTIL END-OF-FILE9
+           END-IF.
+
+       210-PROCESS2.
+           MOVE IP-REC2 TO OP-REC2.
+           MOVE IP-REC2 TO WS-CLASSIFY-REC.
+           PERFORM 250-CLASSIFY-REC.
+           IF WS-PDF-MODE-ON AND WS-CAT-PDF
+               PERFORM 270-WRITE-PDF-REC
+           ELSE
+               IF OP-REC2 (1:10) = WS-SELKEY
+                   WRITE OP-REC2
+                   ADD 1 TO WS-REC-CNTR-OUT
+               ELSE
+                   IF WS-REJECT-FILE-STATUS = '00'
+                       WRITE REJECT-REC FROM IP-REC2
+                   END-IF
+                   ADD 1 TO WS-REC-CNTR-EXCL
+               END-IF
+           END-IF.
+           PERFORM 710-READ2.
+
+       710-READ2.
+           READ IP-FILE2
+               AT END MOVE 'Y' TO WS-EOF2
+           END-READ.
+           IF NOT END-OF-FILE2
+               ADD 1 TO WS-REC-CNTR-IN
+           END-IF.
+
+       210-PROCESS3.
+           MOVE IP-REC3 TO OP-REC3.
+           MOVE IP-REC3 TO WS-CLASSIFY-REC.
+           PERFORM 250-CLASSIFY-REC.
+           IF WS-PDF-MODE-ON AND WS-CAT-PDF
+               PERFORM 270-WRITE-PDF-REC
+           ELSE
+               IF OP-REC3 (1:10) = WS-SELKEY
+                   WRITE OP-REC3
+                   ADD 1 TO WS-REC-CNTR-OUT
+               ELSE
+                   IF WS-REJECT-FILE-STATUS = '00'
+                       WRITE REJECT-REC FROM IP-REC3
+                   END-IF
+                   ADD 1 TO WS-REC-CNTR-EXCL
+               END-IF
+           END-IF.
+           PERFORM 710-READ3.
+
+       710-READ3.
+           READ IP-FILE3
+               AT END MOVE 'Y' TO WS-EOF3
+           END-READ.
+           IF NOT END-OF-FILE3
+               ADD 1 TO WS-REC-CNTR-IN
+           END-IF.
+
+       210-PROCESS4.
+           MOVE IP-REC4 TO OP-REC4.
+           MOVE IP-REC4 TO WS-CLASSIFY-REC.
+           PERFORM 250-CLASSIFY-REC.
+           IF WS-PDF-MODE-ON AND WS-CAT-PDF
+               PERFORM 270-WRITE-PDF-REC
+           ELSE
+               IF OP-REC4 (1:10) = WS-SELKEY
+                   WRITE OP-REC4
+                   ADD 1 TO WS-REC-CNTR-OUT
+               ELSE
+                   IF WS-REJECT-FILE-STATUS = '00'
+                       WRITE REJECT-REC FROM IP-REC4
+                   END-IF
+                   ADD 1 TO WS-REC-CNTR-EXCL
+               END-IF
+           END-IF.
+           PERFORM 710-READ4.
+
+       710-READ4.
+           READ IP-FILE4
+               AT END MOVE 'Y' TO WS-EOF4
+           END-READ.
+           IF NOT END-OF-FILE4
+               ADD 1 TO WS-REC-CNTR-IN
+           END-IF.
+
+       210-PROCESS5.
+           MOVE IP-REC5 TO OP-REC5.
+           MOVE IP-REC5 TO WS-CLASSIFY-REC.
+           PERFORM 250-CLASSIFY-REC.
+           IF WS-PDF-MODE-ON AND WS-CAT-PDF
+               PERFORM 270-WRITE-PDF-REC
+           ELSE
+               IF OP-REC5 (1:10) = WS-SELKEY
+                   WRITE OP-REC5
+                   ADD 1 TO WS-REC-CNTR-OUT
+               ELSE
+                   IF WS-REJECT-FILE-STATUS = '00'
+                       WRITE REJECT-REC FROM IP-REC5
+                   END-IF
+                   ADD 1 TO WS-REC-CNTR-EXCL
+               END-IF
+           END-IF.
+           PERFORM 710-READ5.
+
+       710-READ5.
+           READ IP-FILE5
+               AT END MOVE 'Y' TO WS-EOF5
+           END-READ.
+           IF NOT END-OF-FILE5
+               ADD 1 TO WS-REC-CNTR-IN
+           END-IF.
+
+       210-PROCESS6.
+           MOVE IP-REC6 TO OP-REC6.
+           MOVE IP-REC6 TO WS-CLASSIFY-REC.
+           PERFORM 250-CLASSIFY-REC.
+           IF WS-PDF-MODE-ON AND WS-CAT-PDF
+               PERFORM 270-WRITE-PDF-REC
+           ELSE
+               IF OP-REC6 (1:10) = WS-SELKEY
+                   WRITE OP-REC6
+                   ADD 1 TO WS-REC-CNTR-OUT
+               ELSE
+                   IF WS-REJECT-FILE-STATUS = '00'
+                       WRITE REJECT-REC FROM IP-REC6
+                   END-IF
+                   ADD 1 TO WS-REC-CNTR-EXCL
+               END-IF
+           END-IF.
+           PERFORM 710-READ6.
+
+       710-READ6.
+           READ IP-FILE6
+               AT END MOVE 'Y' TO WS-EOF6
+           END-READ.
+           IF NOT END-OF-FILE6
+               ADD 1 TO WS-REC-CNTR-IN
+           END-IF.
+
+       210-PROCESS7.
+           MOVE IP-REC7 TO OP-REC7.
+           MOVE IP-REC7 TO WS-CLASSIFY-REC.
+           PERFORM 250-CLASSIFY-REC.
+           IF WS-PDF-MODE-ON AND WS-CAT-PDF
+               PERFORM 270-WRITE-PDF-REC
+           ELSE
+               IF OP-REC7 (1:10) = WS-SELKEY
+                   WRITE OP-REC7
+                   ADD 1 TO WS-REC-CNTR-OUT
+               ELSE
+                   IF WS-REJECT-FILE-STATUS = '00'
+                       WRITE REJECT-REC FROM IP-REC7
+                   END-IF
+                   ADD 1 TO WS-REC-CNTR-EXCL
+               END-IF
+           END-IF.
+           PERFORM 710-READ7.
+
+       710-READ7.
+           READ IP-FILE7
+               AT END MOVE 'Y' TO WS-EOF7
+           END-READ.
+           IF NOT END-OF-FILE7
+               ADD 1 TO WS-REC-CNTR-IN
+           END-IF.
+
+       210-PROCESS8.
+           MOVE IP-REC8 TO OP-REC8.
+           MOVE IP-REC8 TO WS-CLASSIFY-REC.
+           PERFORM 250-CLASSIFY-REC.
+           IF WS-PDF-MODE-ON AND WS-CAT-PDF
+               PERFORM 270-WRITE-PDF-REC
+           ELSE
+               IF OP-REC8 (1:10) = WS-SELKEY
+                   WRITE OP-REC8
+                   ADD 1 TO WS-REC-CNTR-OUT
+               ELSE
+                   IF WS-REJECT-FILE-STATUS = '00'
+                       WRITE REJECT-REC FROM IP-REC8
+                   END-IF
+                   ADD 1 TO WS-REC-CNTR-EXCL
+               END-IF
+           END-IF.
+           PERFORM 710-READ8.
+
+       710-READ8.
+           READ IP-FILE8
+               AT END MOVE 'Y' TO WS-EOF8
+           END-READ.
+           IF NOT END-OF-FILE8
+               ADD 1 TO WS-REC-CNTR-IN
+           END-IF.
+
+       210-PROCESS9.
+           MOVE IP-REC9 TO OP-REC9.
+           MOVE IP-REC9 TO WS-CLASSIFY-REC.
+           PERFORM 250-CLASSIFY-REC.
+           IF WS-PDF-MODE-ON AND WS-CAT-PDF
+               PERFORM 270-WRITE-PDF-REC
+           ELSE
+               IF OP-REC9 (1:10) = WS-SELKEY
+                   WRITE OP-REC9
+                   ADD 1 TO WS-REC-CNTR-OUT
+               ELSE
+                   IF WS-REJECT-FILE-STATUS = '00'
+                       WRITE REJECT-REC FROM IP-REC9
+                   END-IF
+                   ADD 1 TO WS-REC-CNTR-EXCL
+               END-IF
+           END-IF.
+           PERFORM 710-READ9.
+
+       710-READ9.
+           READ IP-FILE9
+               AT END MOVE 'Y' TO WS-EOF9
+           END-READ.
+           IF NOT END-OF-FILE9
+               ADD 1 TO WS-REC-CNTR-IN
+           END-IF.
+
